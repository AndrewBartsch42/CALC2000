@@ -4,64 +4,636 @@
       * Programmer.: Andrew Bartsch
       * Date : 1/29/2026
       * GithubURL:
-      * Description: 
-      * This program calculates future values for an investment
-      * and doubles the investment amount twice 
+      * Description:
+      * This program calculates future values for an investment.
+      * Scenarios are read one at a time from the CALCIN file so a
+      * whole day's worth of client what-if scenarios can be run in
+      * one batch instead of editing and recompiling for each one.
        environment division.
 
        input-output section.
 
+       file-control.
+           select calcin assign to "CALCIN"
+               organization is line sequential.
+
+           select calcerr assign to "CALCERR"
+               organization is line sequential.
+
+           select calcrpt assign to "CALCRPT"
+               organization is line sequential.
+
+           select calcckpt assign to "CALCCKPT"
+               organization is line sequential
+               file status is ws-calcckpt-status.
+
+           select calcaudit assign to "CALCAUDIT"
+               organization is line sequential.
+
        data division.
 
        file section.
 
+       fd  calcin.
+       copy calcinrc.
+
+       fd  calcerr.
+       01  calcerr-record                 pic x(108).
+
+       fd  calcrpt.
+       01  calcrpt-record                 pic x(132).
+
+       fd  calcckpt.
+       copy calcckpt.
+
+       fd  calcaudit.
+       copy calcaud.
+
        working-storage section.
 
+       copy calcerrl.
+       copy calcrptl.
+
+       01  checkpoint-fields.
+           05  ws-calcckpt-status          pic xx.
+               88  calcckpt-ok                          value "00".
+               88  calcckpt-not-found                   value "35".
+           05  checkpoint-interval         pic 9(3)     value 50.
+           05  records-processed           pic 9(7)     value zero.
+           05  restart-count               pic 9(7)     value zero.
+           05  restart-skip-counter        pic 9(7)     value zero.
+           05  ckpt-page-counter           pic 9(3)     value zero.
+           05  ckpt-summary-record-count   pic 9(7)     value zero.
+           05  ckpt-summary-total-invested pic 9(9)v99  value zero.
+           05  ckpt-summary-total-future-value
+                                           pic 9(9)v99  value zero.
+           05  ckpt-summary-min-future-value
+                                           pic 9(7)v99  value zero.
+           05  ckpt-summary-max-future-value
+                                           pic 9(7)v99  value zero.
+
+       01  program-info.
+           05  program-version             pic x(10)
+                                            value "CALC2000-1".
+
+       01  audit-fields.
+           05  ws-run-time                 pic 9(8).
+
        01  input-values.
 
+           05  scenario-id                 pic x(6).
            05  number-entered              pic 9        value 1.
-           05  investment-amount           pic 9999  value 1000.
-           05  number-of-years             pic 99      value 10.
-           05  yearly-interest-rate        pic 99v9   value 5.5.
+           05  investment-amount           pic 9(7)v99.
+           05  number-of-years             pic 99.
+           05  yearly-interest-rate        pic 99v9.
+           05  compounding-frequency       pic x        value 'A'.
+               88  compound-annually                    value 'A'.
+               88  compound-monthly                     value 'M'.
+               88  compound-quarterly                   value 'Q'.
+               88  compound-daily                       value 'D'.
+           05  contribution-amount         pic 9(7)v99.
+           05  contribution-every-n-periods pic 999.
+           05  yearly-inflation-rate       pic 99v9.
 
        01  work-fields.
 
            05  future-value                pic 9(7)v99.
-           05  year-counter                pic 999.
-           05  edited-whole-value         pic zz,zzz,zz9.
-           05  edited-decimal-value       pic zzz,zzz.99.
+           05  real-future-value           pic 9(7)v99.
+           05  period-counter              pic 9(5).
+           05  periods-per-year            pic 9(3).
+           05  total-periods               pic 9(5).
+           05  period-rate                 pic 99v9(6).
+           05  inflation-growth-factor     pic 9(7)v9(6).
+           05  inflation-compounded-factor pic 9(9)v9(6).
+
+       01  loan-fields.
+           05  loan-payment                pic 9(7)v99.
+           05  loan-balance                pic 9(7)v99.
+           05  loan-period                 pic 9(5).
+           05  period-interest             pic 9(7)v99.
+           05  period-principal            pic s9(7)v99.
+           05  period-payment              pic 9(7)v99.
+           05  ws-denominator              pic 9v9(8).
+           05  period-growth-factor        pic 9(7)v9(6).
+           05  period-compounded-factor    pic 9(9)v9(6).
+           05  ws-amort-run-mode           pic x        value 'N'.
+               88  amort-dry-run                        value 'D'.
+               88  amort-live-run                       value 'L'.
+
+       01  file-switches.
+           05  ws-calcin-eof               pic x        value 'N'.
+               88  calcin-eof                           value 'Y'.
+
+       01  validation-limits.
+           05  min-investment-amount       pic 9v99     value 0.01.
+           05  max-investment-amount       pic 9(7)v99
+                                            value 1000000.00.
+           05  min-number-of-years         pic 99       value 1.
+           05  max-number-of-years         pic 99       value 50.
+           05  min-yearly-interest-rate    pic 99v9     value 0.1.
+           05  max-yearly-interest-rate    pic 99v9     value 30.0.
+           05  max-yearly-inflation-rate   pic 99v9     value 30.0.
+
+       01  validation-fields.
+           05  ws-record-status            pic x        value 'Y'.
+               88  valid-record                         value 'Y'.
+               88  invalid-record                       value 'N'.
+           05  reject-reason               pic 99.
+           05  reject-text                 pic x(35).
+           05  ws-overflow-flag            pic x        value 'N'.
+               88  overflow-occurred                    value 'Y'.
+           05  ws-summary-overflow-flag    pic x        value 'N'.
+               88  summary-overflow-occurred            value 'Y'.
 
        procedure division.
 
        000-calculate-future-values.
            display "Calculating Future Values".
-           perform 100-calculate-future-value.
-           compute investment-amount = investment-amount * 2
-           perform 100-calculate-future-value.
-           compute investment-amount = investment-amount * 2
-           perform 100-calculate-future-value.
+           accept ws-run-date from date yyyymmdd.
+           accept ws-run-time from time.
+           perform 010-restart-checkpoint.
+           open input calcin.
+           if restart-count > zero
+               open extend calcerr
+               open extend calcrpt
+               open extend calcaudit
+               display "Restarting after checkpoint, skipping "
+                   restart-count " already-processed record(s)"
+               move ckpt-page-counter to rpt-page-counter
+               move ckpt-summary-record-count to summary-record-count
+               move ckpt-summary-total-invested
+                                       to summary-total-invested
+               move ckpt-summary-total-future-value
+                                       to summary-total-future-value
+               move ckpt-summary-min-future-value
+                                       to summary-min-future-value
+               move ckpt-summary-max-future-value
+                                       to summary-max-future-value
+               move zero to restart-skip-counter
+               perform until restart-skip-counter >= restart-count
+                       or calcin-eof
+                   read calcin
+                       at end
+                           set calcin-eof to true
+                   end-read
+                   add 1 to restart-skip-counter
+               end-perform
+               move restart-count to records-processed
+           else
+               open output calcerr
+               open output calcrpt
+               open output calcaudit
+               move calcerr-header-line to calcerr-record
+               write calcerr-record
+           end-if.
+           perform until calcin-eof
+               read calcin
+                   at end
+                       set calcin-eof to true
+                   not at end
+                       move ci-scenario-id        to scenario-id
+                       move ci-investment-amount to investment-amount
+                       move ci-number-of-years    to number-of-years
+                       move ci-yearly-interest-rate
+                                            to yearly-interest-rate
+                       move ci-compounding-frequency
+                                            to compounding-frequency
+                       move ci-contribution-amount
+                                            to contribution-amount
+                       move ci-contribution-every-n-periods
+                                      to contribution-every-n-periods
+                       move ci-yearly-inflation-rate
+                                            to yearly-inflation-rate
+                       move ci-number-entered      to number-entered
+                       perform 050-validate-input-record
+                       if valid-record
+                           perform 100-calculate-future-value
+                       else
+                           perform 060-write-exception-record
+                       end-if
+                       add 1 to records-processed
+                       if function mod(records-processed,
+                               checkpoint-interval) = zero
+                           perform 070-write-checkpoint
+                       end-if
+               end-read
+           end-perform.
+           if summary-record-count > zero
+               perform 150-print-summary
+           end-if.
+           close calcin.
+           close calcerr.
+           close calcrpt.
+           close calcaudit.
+           perform 075-clear-checkpoint.
            stop run.
 
+       010-restart-checkpoint.
+           move zero to restart-count.
+           open input calcckpt.
+           evaluate true
+               when calcckpt-ok
+                   read calcckpt
+                   move ck-records-processed     to restart-count
+                   move ck-page-counter          to ckpt-page-counter
+                   move ck-summary-record-count
+                                       to ckpt-summary-record-count
+                   move ck-summary-total-invested
+                                       to ckpt-summary-total-invested
+                   move ck-summary-total-future-value
+                                    to ckpt-summary-total-future-value
+                   move ck-summary-min-future-value
+                                    to ckpt-summary-min-future-value
+                   move ck-summary-max-future-value
+                                    to ckpt-summary-max-future-value
+               when calcckpt-not-found
+                   continue
+               when other
+                   display "WARNING: CALCCKPT OPEN FAILED, STATUS = "
+                       ws-calcckpt-status
+                       " - STARTING FROM RECORD 1 INSTEAD OF RESUMING"
+           end-evaluate.
+           close calcckpt.
+
+       070-write-checkpoint.
+           move records-processed       to ck-records-processed.
+           move scenario-id             to ck-last-scenario-id.
+           move rpt-page-counter        to ck-page-counter.
+           move summary-record-count    to ck-summary-record-count.
+           move summary-total-invested  to ck-summary-total-invested.
+           move summary-total-future-value
+                                     to ck-summary-total-future-value.
+           move summary-min-future-value
+                                     to ck-summary-min-future-value.
+           move summary-max-future-value
+                                     to ck-summary-max-future-value.
+           open output calcckpt.
+           write calcckpt-record.
+           close calcckpt.
+
+       075-clear-checkpoint.
+           move zero   to ck-records-processed.
+           move spaces to ck-last-scenario-id.
+           move zero   to ck-page-counter.
+           move zero   to ck-summary-record-count.
+           move zero   to ck-summary-total-invested.
+           move zero   to ck-summary-total-future-value.
+           move zero   to ck-summary-min-future-value.
+           move zero   to ck-summary-max-future-value.
+           open output calcckpt.
+           write calcckpt-record.
+           close calcckpt.
+
+       050-validate-input-record.
+           set valid-record to true.
+           evaluate true
+               when investment-amount < min-investment-amount
+                       or investment-amount > max-investment-amount
+                   set invalid-record to true
+                   move 01 to reject-reason
+                   move "INVESTMENT AMOUNT OUT OF RANGE"
+                       to reject-text
+               when number-of-years < min-number-of-years
+                       or number-of-years > max-number-of-years
+                   set invalid-record to true
+                   move 02 to reject-reason
+                   move "NUMBER OF YEARS OUT OF RANGE"
+                       to reject-text
+               when yearly-interest-rate < min-yearly-interest-rate
+                       or yearly-interest-rate
+                           > max-yearly-interest-rate
+                   set invalid-record to true
+                   move 03 to reject-reason
+                   move "YEARLY INTEREST RATE OUT OF RANGE"
+                       to reject-text
+               when not compound-annually
+                       and not compound-monthly
+                       and not compound-quarterly
+                       and not compound-daily
+                   set invalid-record to true
+                   move 07 to reject-reason
+                   move "COMPOUNDING FREQUENCY CODE INVALID"
+                       to reject-text
+               when yearly-inflation-rate > max-yearly-inflation-rate
+                   set invalid-record to true
+                   move 04 to reject-reason
+                   move "YEARLY INFLATION RATE OUT OF RANGE"
+                       to reject-text
+               when number-entered not = 1
+                       and number-entered not = 2
+                   set invalid-record to true
+                   move 05 to reject-reason
+                   move "NUMBER ENTERED MODE CODE INVALID"
+                       to reject-text
+           end-evaluate.
+
+       060-write-exception-record.
+           move scenario-id            to el-scenario-id.
+           move investment-amount      to el-investment-amount.
+           move number-of-years        to el-number-of-years.
+           move yearly-interest-rate   to el-yearly-interest-rate.
+           move reject-reason          to el-reject-reason.
+           move reject-text            to el-reject-text.
+           move calcerr-detail-line    to calcerr-record.
+           write calcerr-record.
+
        100-calculate-future-value.
-           if number-entered = 1
+           move 'N' to ws-overflow-flag.
+           if number-entered = 2
+               perform 110-determine-periods
+               perform 160-calculate-amortization
+               if overflow-occurred
+                   move 06 to reject-reason
+                   move "FUTURE VALUE OVERFLOW - RECORD SKIPPED"
+                                            to reject-text
+                   perform 060-write-exception-record
+               end-if
+           else
+               perform 110-determine-periods
                move investment-amount to future-value
-               move 1 to year-counter
+               move 1 to period-counter
                perform 120-calculate-next-fv
-                   until year-counter > number-of-years
-               move future-value to edited-whole-value. 
-           perform 140-display-values.
+                   until period-counter > total-periods
+                       or overflow-occurred
+               if not overflow-occurred
+                   perform 125-calculate-real-future-value
+               end-if
+               if overflow-occurred
+                   move 06 to reject-reason
+                   move "FUTURE VALUE OVERFLOW - RECORD SKIPPED"
+                                            to reject-text
+                   perform 060-write-exception-record
+               else
+                   perform 145-accumulate-summary-totals
+                   perform 148-write-audit-record
+                   perform 140-display-values
+               end-if
+           end-if.
+
+       110-determine-periods.
+           evaluate true
+               when compound-monthly
+                   move 12 to periods-per-year
+               when compound-quarterly
+                   move 4 to periods-per-year
+               when compound-daily
+                   move 365 to periods-per-year
+               when other
+                   move 1 to periods-per-year
+           end-evaluate.
+           compute total-periods =
+               number-of-years * periods-per-year.
+           compute period-rate rounded =
+               yearly-interest-rate / periods-per-year.
 
        120-calculate-next-fv.
 
            compute future-value rounded =
                future-value +
-                   (future-value * yearly-interest-rate / 100).
-           add 1 to year-counter.
-       
+                   (future-value * period-rate / 100)
+               on size error
+                   set overflow-occurred to true
+           end-compute.
+           if not overflow-occurred
+               if contribution-every-n-periods > zero
+                   if function mod(period-counter,
+                           contribution-every-n-periods) = zero
+                       add contribution-amount to future-value
+                           on size error
+                               set overflow-occurred to true
+                       end-add
+                   end-if
+               end-if
+           end-if.
+           add 1 to period-counter.
+
+       125-calculate-real-future-value.
+           compute inflation-growth-factor rounded =
+               1 + yearly-inflation-rate / 100
+               on size error
+                   set overflow-occurred to true
+           end-compute.
+           if not overflow-occurred
+               compute inflation-compounded-factor rounded =
+                   inflation-growth-factor ** number-of-years
+                   on size error
+                       set overflow-occurred to true
+               end-compute
+           end-if.
+           if not overflow-occurred
+               compute real-future-value rounded =
+                   future-value / inflation-compounded-factor
+                   on size error
+                       set overflow-occurred to true
+               end-compute
+           end-if.
+
+       160-calculate-amortization.
+           compute period-growth-factor rounded =
+               1 + period-rate / 100
+               on size error
+                   set overflow-occurred to true
+           end-compute.
+           if not overflow-occurred
+               compute period-compounded-factor rounded =
+                   period-growth-factor ** total-periods
+                   on size error
+                       set overflow-occurred to true
+               end-compute
+           end-if.
+           if not overflow-occurred
+               compute ws-denominator rounded =
+                   1 - (1 / period-compounded-factor)
+                   on size error
+                       set overflow-occurred to true
+               end-compute
+           end-if.
+           if not overflow-occurred
+               compute loan-payment rounded =
+                   investment-amount * (period-rate / 100)
+                       / ws-denominator
+                   on size error
+                       set overflow-occurred to true
+               end-compute
+           end-if.
+           if not overflow-occurred
+               set amort-dry-run to true
+               perform 165-run-amortization-schedule
+           end-if.
+           if not overflow-occurred
+               set amort-live-run to true
+               perform 165-run-amortization-schedule
+           end-if.
+           if not overflow-occurred
+               move loan-payment to future-value
+               move zero to real-future-value
+               perform 148-write-audit-record
+           end-if.
+
+       165-run-amortization-schedule.
+           move investment-amount to loan-balance.
+           move 1 to loan-period.
+           perform until loan-period > total-periods
+                   or overflow-occurred
+               compute period-interest rounded =
+                   loan-balance * period-rate / 100
+                   on size error
+                       set overflow-occurred to true
+               end-compute
+               if not overflow-occurred
+                   if loan-period = total-periods
+                       move loan-balance to period-principal
+                       compute period-payment rounded =
+                           period-interest + period-principal
+                           on size error
+                               set overflow-occurred to true
+                       end-compute
+                   else
+                       compute period-principal rounded =
+                           loan-payment - period-interest
+                           on size error
+                               set overflow-occurred to true
+                       end-compute
+                       move loan-payment to period-payment
+                   end-if
+               end-if
+               if not overflow-occurred
+                   subtract period-principal from loan-balance
+                       on size error
+                           set overflow-occurred to true
+                   end-subtract
+                   if amort-live-run
+                       perform 170-print-amortization-line
+                   end-if
+                   add 1 to loan-period
+               end-if
+           end-perform.
+
+       170-print-amortization-line.
+           if rpt-line-counter >= lines-per-page
+                   or not last-report-was-amortization
+               perform 175-print-amortization-headings
+           end-if.
+           move scenario-id            to ra-scenario-id.
+           move loan-period            to ra-period.
+           move period-payment         to ra-payment.
+           move period-interest        to ra-interest.
+           move period-principal       to ra-principal.
+           move loan-balance           to ra-balance.
+           move rpt-amort-detail-line to calcrpt-record.
+           write calcrpt-record.
+           add 1 to rpt-line-counter.
+
+       175-print-amortization-headings.
+           add 1 to rpt-page-counter.
+           move wsrd-mm   to ra-run-mm.
+           move wsrd-dd   to ra-run-dd.
+           move wsrd-yyyy to ra-run-yyyy.
+           move rpt-page-counter to ra-page-number.
+           if rpt-page-counter > 1
+               move spaces to calcrpt-record
+               write calcrpt-record
+           end-if.
+           move rpt-amort-title-line to calcrpt-record.
+           write calcrpt-record.
+           move rpt-amort-heading-line to calcrpt-record.
+           write calcrpt-record.
+           move zero to rpt-line-counter.
+           move "L" to ws-last-report-format.
+
+       130-print-report-headings.
+           add 1 to rpt-page-counter.
+           move wsrd-mm   to rl-run-mm.
+           move wsrd-dd   to rl-run-dd.
+           move wsrd-yyyy to rl-run-yyyy.
+           move rpt-page-counter to rl-page-number.
+           if rpt-page-counter > 1
+               move spaces to calcrpt-record
+               write calcrpt-record
+           end-if.
+           move rpt-title-line to calcrpt-record.
+           write calcrpt-record.
+           move rpt-column-heading-line to calcrpt-record.
+           write calcrpt-record.
+           move zero to rpt-line-counter.
+           move "F" to ws-last-report-format.
+
        140-display-values.
-           move edited-whole-value to edited-decimal-value. 
-           display "--------------------------------".
-           display "Investment Amount = " investment-amount.
-           display "Number of years   = " number-of-years.
-           display "Yearly Interest   = " yearly-interest-rate.
-           display "Future value      = " edited-decimal-value.     
+           if rpt-line-counter >= lines-per-page
+                   or not last-report-was-future-value
+               perform 130-print-report-headings
+           end-if.
+           move scenario-id            to rl-scenario-id.
+           move investment-amount      to rl-investment-amount.
+           move number-of-years        to rl-number-of-years.
+           move yearly-interest-rate   to rl-yearly-interest-rate.
+           move compounding-frequency  to rl-compounding-frequency.
+           move future-value           to rl-future-value.
+           move real-future-value      to rl-real-future-value.
+           move rpt-detail-line to calcrpt-record.
+           write calcrpt-record.
+           add 1 to rpt-line-counter.
+
+       145-accumulate-summary-totals.
+           add 1 to summary-record-count.
+           add investment-amount to summary-total-invested
+               on size error
+                   set summary-overflow-occurred to true
+           end-add.
+           add future-value to summary-total-future-value
+               on size error
+                   set summary-overflow-occurred to true
+           end-add.
+           if future-value < summary-min-future-value
+               move future-value to summary-min-future-value
+           end-if.
+           if future-value > summary-max-future-value
+               move future-value to summary-max-future-value
+           end-if.
+
+       148-write-audit-record.
+           move ws-run-date              to aud-run-date.
+           move ws-run-time              to aud-run-time.
+           move scenario-id              to aud-scenario-id.
+           move investment-amount        to aud-investment-amount.
+           move number-of-years          to aud-number-of-years.
+           move yearly-interest-rate     to aud-yearly-interest-rate.
+           move compounding-frequency    to aud-compounding-frequency.
+           move contribution-amount      to aud-contribution-amount.
+           move contribution-every-n-periods
+                                   to aud-contribution-every-n-periods.
+           move yearly-inflation-rate    to aud-yearly-inflation-rate.
+           move future-value             to aud-future-value.
+           move real-future-value        to aud-real-future-value.
+           move program-version          to aud-program-version.
+           write calcaudit-record.
+
+       150-print-summary.
+           move spaces to calcrpt-record.
+           write calcrpt-record.
+           move rpt-summary-title-line to calcrpt-record.
+           write calcrpt-record.
+           move "RECORDS PROCESSED" to rl-count-label.
+           move summary-record-count to rl-count-value.
+           move rpt-summary-count-line to calcrpt-record.
+           write calcrpt-record.
+           move "TOTAL INVESTED" to rl-amount-label.
+           move summary-total-invested to rl-amount-value.
+           move rpt-summary-amount-line to calcrpt-record.
+           write calcrpt-record.
+           move "TOTAL FUTURE VALUE" to rl-amount-label.
+           move summary-total-future-value to rl-amount-value.
+           move rpt-summary-amount-line to calcrpt-record.
+           write calcrpt-record.
+           move "MINIMUM FUTURE VALUE" to rl-amount-label.
+           move summary-min-future-value to rl-amount-value.
+           move rpt-summary-amount-line to calcrpt-record.
+           write calcrpt-record.
+           move "MAXIMUM FUTURE VALUE" to rl-amount-label.
+           move summary-max-future-value to rl-amount-value.
+           move rpt-summary-amount-line to calcrpt-record.
+           write calcrpt-record.
+           if summary-overflow-occurred
+               move rpt-summary-warning-line to calcrpt-record
+               write calcrpt-record
+           end-if.

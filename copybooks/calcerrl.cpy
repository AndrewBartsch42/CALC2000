@@ -0,0 +1,26 @@
+      *****************************************************************
+      *  CALCERRL.CPY
+      *  Working-storage print-line layouts for the CALCERR exception
+      *  report.  Every CALCIN record rejected by
+      *  050-VALIDATE-INPUT-RECORD is listed here with the reason it
+      *  was rejected so a bad scenario record cannot silently poison
+      *  a batch run.  Lines are built here, then MOVEd to the
+      *  CALCERR-RECORD file area before WRITE.
+      *****************************************************************
+       01  calcerr-header-line.
+           05  filler                      pic x(96)
+               value "SCENARIO  INVESTMENT-AMT YEARS  RATE  REASON".
+
+       01  calcerr-detail-line.
+           05  el-scenario-id              pic x(6).
+           05  filler                      pic x(2)   value spaces.
+           05  el-investment-amount        pic zz,zzz,zz9.99.
+           05  filler                      pic x(2)   value spaces.
+           05  el-number-of-years          pic zz9.
+           05  filler                      pic x(2)   value spaces.
+           05  el-yearly-interest-rate     pic z9.9.
+           05  filler                      pic x(2)   value spaces.
+           05  el-reject-reason            pic 99.
+           05  filler                      pic x(2)   value spaces.
+           05  el-reject-text              pic x(35).
+           05  filler                      pic x(35)  value spaces.

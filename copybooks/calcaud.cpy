@@ -0,0 +1,22 @@
+      *****************************************************************
+      *  CALCAUD.CPY
+      *  Record layout for the CALCAUDIT file.  One record is written
+      *  per calculation so a client's quoted future value can be
+      *  reconciled against the inputs that produced it, even after
+      *  the run's console output and reports are long gone.
+      *****************************************************************
+       01  calcaudit-record.
+           05  aud-run-date                pic 9(8).
+           05  aud-run-time                pic 9(8).
+           05  aud-scenario-id             pic x(6).
+           05  aud-investment-amount       pic 9(7)v99.
+           05  aud-number-of-years         pic 99.
+           05  aud-yearly-interest-rate    pic 99v9.
+           05  aud-compounding-frequency   pic x.
+           05  aud-contribution-amount     pic 9(7)v99.
+           05  aud-contribution-every-n-periods
+                                           pic 999.
+           05  aud-yearly-inflation-rate   pic 99v9.
+           05  aud-future-value            pic 9(7)v99.
+           05  aud-real-future-value       pic 9(7)v99.
+           05  aud-program-version         pic x(10).

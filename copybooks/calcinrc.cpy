@@ -0,0 +1,20 @@
+      *****************************************************************
+      *  CALCINRC.CPY
+      *  Record layout for the CALCIN scenario input file used by
+      *  CALC2000.  One record is one client what-if scenario.
+      *****************************************************************
+       01  calcin-record.
+           05  ci-scenario-id              pic x(6).
+           05  ci-investment-amount        pic 9(7)v99.
+           05  ci-number-of-years          pic 99.
+           05  ci-yearly-interest-rate     pic 99v9.
+           05  ci-compounding-frequency    pic x.
+               88  ci-compound-annually            value 'A'.
+               88  ci-compound-monthly             value 'M'.
+               88  ci-compound-quarterly           value 'Q'.
+               88  ci-compound-daily               value 'D'.
+           05  ci-contribution-amount      pic 9(7)v99.
+           05  ci-contribution-every-n-periods
+                                           pic 999.
+           05  ci-yearly-inflation-rate    pic 99v9.
+           05  ci-number-entered           pic 9.

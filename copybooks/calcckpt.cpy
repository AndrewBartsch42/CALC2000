@@ -0,0 +1,17 @@
+      *****************************************************************
+      *  CALCCKPT.CPY
+      *  Record layout for the CALCCKPT checkpoint file.  Written
+      *  every CHECKPOINT-INTERVAL records so an abended CALC2000
+      *  batch can restart from the last successfully processed
+      *  CALCIN record instead of reprocessing the whole file.
+      *****************************************************************
+       01  calcckpt-record.
+           05  ck-records-processed        pic 9(7).
+           05  ck-last-scenario-id         pic x(6).
+           05  ck-page-counter             pic 9(3).
+           05  ck-summary-record-count     pic 9(7).
+           05  ck-summary-total-invested   pic 9(9)v99.
+           05  ck-summary-total-future-value
+                                           pic 9(9)v99.
+           05  ck-summary-min-future-value pic 9(7)v99.
+           05  ck-summary-max-future-value pic 9(7)v99.

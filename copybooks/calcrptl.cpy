@@ -0,0 +1,116 @@
+      *****************************************************************
+      *  CALCRPTL.CPY
+      *  Working-storage print-line layouts for the CALCRPT Future
+      *  Value Report.  Lines are built here, then MOVEd to the
+      *  CALCRPT-RECORD file area before WRITE, the same pattern used
+      *  for the CALCERR exception report.
+      *****************************************************************
+       01  report-control.
+           05  rpt-page-counter            pic 9(3)   value zero.
+           05  rpt-line-counter            pic 9(3)   value 999.
+           05  lines-per-page              pic 9(3)   value 30.
+           05  ws-last-report-format       pic x      value spaces.
+               88  last-report-was-future-value        value "F".
+               88  last-report-was-amortization        value "L".
+           05  ws-run-date                 pic 9(8).
+           05  ws-run-date-x redefines ws-run-date.
+               10  wsrd-yyyy               pic 9(4).
+               10  wsrd-mm                 pic 99.
+               10  wsrd-dd                 pic 99.
+
+       01  rpt-title-line.
+           05  filler                      pic x(38)
+               value "CALC2000 - FUTURE VALUE REPORT".
+           05  filler                      pic x(10)  value "RUN DATE:".
+           05  rl-run-mm                   pic 99.
+           05  filler                      pic x      value "/".
+           05  rl-run-dd                   pic 99.
+           05  filler                      pic x      value "/".
+           05  rl-run-yyyy                 pic 9(4).
+           05  filler                      pic x(6)   value spaces.
+           05  filler                      pic x(5)   value "PAGE ".
+           05  rl-page-number              pic zz9.
+
+       01  rpt-column-heading-line.
+           05  filler                      pic x(48)
+               value "SCENARIO  INVESTMENT-AMT  YEARS  RATE  FREQ".
+           05  filler                      pic x(48)
+               value "  FUTURE-VALUE  REAL-FUTURE-VALUE".
+
+       01  rpt-detail-line.
+           05  rl-scenario-id              pic x(6).
+           05  filler                      pic x(2)   value spaces.
+           05  rl-investment-amount        pic zz,zzz,zz9.99.
+           05  filler                      pic x(2)   value spaces.
+           05  rl-number-of-years          pic zz9.
+           05  filler                      pic x(2)   value spaces.
+           05  rl-yearly-interest-rate     pic z9.9.
+           05  filler                      pic x(2)   value spaces.
+           05  rl-compounding-frequency    pic x(4).
+           05  filler                      pic x(2)   value spaces.
+           05  rl-future-value             pic zz,zzz,zz9.99.
+           05  filler                      pic x(2)   value spaces.
+           05  rl-real-future-value        pic zz,zzz,zz9.99.
+           05  filler                      pic x(8)   value spaces.
+
+       01  rpt-summary-title-line.
+           05  filler                      pic x(40)
+               value "*** END OF RUN CONTROL TOTALS ***".
+
+       01  rpt-summary-count-line.
+           05  rl-count-label              pic x(30).
+           05  filler                      pic x(2)   value spaces.
+           05  rl-count-value              pic zz,zzz,zz9.
+           05  filler                      pic x(60)  value spaces.
+
+       01  rpt-summary-amount-line.
+           05  rl-amount-label             pic x(30).
+           05  filler                      pic x(2)   value spaces.
+           05  rl-amount-value             pic z,zzz,zzz,zz9.99.
+           05  filler                      pic x(60)  value spaces.
+
+       01  rpt-summary-warning-line.
+           05  filler                      pic x(80)
+               value "*** WARNING: CONTROL TOTALS OVERFLOWED - FIGURES
+      -        " ABOVE ARE INCOMPLETE ***".
+
+       01  rpt-amort-title-line.
+           05  filler                      pic x(38)
+               value "CALC2000 - LOAN AMORTIZATION SCHEDULE".
+           05  filler                      pic x(10)  value "RUN DATE:".
+           05  ra-run-mm                   pic 99.
+           05  filler                      pic x      value "/".
+           05  ra-run-dd                   pic 99.
+           05  filler                      pic x      value "/".
+           05  ra-run-yyyy                 pic 9(4).
+           05  filler                      pic x(6)   value spaces.
+           05  filler                      pic x(5)   value "PAGE ".
+           05  ra-page-number              pic zz9.
+
+       01  rpt-amort-heading-line.
+           05  filler                      pic x(48)
+               value "SCENARIO  PERIOD    PAYMENT   INTEREST".
+           05  filler                      pic x(48)
+               value "  PRINCIPAL     BALANCE".
+
+       01  rpt-amort-detail-line.
+           05  ra-scenario-id              pic x(6).
+           05  filler                      pic x(2)   value spaces.
+           05  ra-period                   pic zzz9.
+           05  filler                      pic x(2)   value spaces.
+           05  ra-payment                  pic zz,zzz,zz9.99.
+           05  filler                      pic x(2)   value spaces.
+           05  ra-interest                 pic zz,zzz,zz9.99.
+           05  filler                      pic x(2)   value spaces.
+           05  ra-principal                pic zz,zzz,zz9.99.
+           05  filler                      pic x(2)   value spaces.
+           05  ra-balance                  pic zz,zzz,zz9.99.
+           05  filler                      pic x(10)  value spaces.
+
+       01  summary-totals.
+           05  summary-record-count        pic 9(7)     value zero.
+           05  summary-total-invested       pic 9(9)v99  value zero.
+           05  summary-total-future-value   pic 9(9)v99  value zero.
+           05  summary-min-future-value     pic 9(7)v99
+                                             value 9999999.99.
+           05  summary-max-future-value     pic 9(7)v99  value zero.
